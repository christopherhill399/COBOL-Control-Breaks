@@ -1,340 +1,1161 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.   TSTPROB8.
-       AUTHOR. HILL.
-
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-
-           SELECT INVENTORY-INPUT-FILE ASSIGN TO 'INVENT8.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT INVENTORY-OUTPUT-FILE ASSIGN TO 'INV8OUT.DOC'
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD  INVENTORY-INPUT-FILE RECORDING MODE IS F.
-       01                              PIC X(80).
-
-       FD  INVENTORY-OUTPUT-FILE RECORDING MODE IS F.
-       01  PRINT-LINE                  PIC X(132).
-
-       WORKING-STORAGE SECTION.
-
-       01  WORKING-VARIABLES.
-           05  TOTAL-RECORDS-WS        PIC 999         VALUE ZERO.
-
-           05  TOTAL-DOLLARS-WS        PIC S9(8)V99    VALUE ZERO.
-
-           05  PAGE-LINE-COUNT         PIC 999         VALUE ZERO.
-
-           05  ACCUM-DOLS-WS           PIC S9(9)V99    VALUE ZERO.
-
-           05  ACCUM-REC-WS            PIC 999         VALUE ZERO.
-
-           05  ACCOUNT-HOLD-WS         PIC X(5)        VALUE SPACES.
-
-       01  EOF-WS.
-           05  EOF-INVENTORY-WS        PIC X(3) VALUE 'NO'.
-
-      ****************************************************************
-           05  HOLD-DATE-WS.
-               10  HOLD-YR-WS          PIC XXXX.
-               10  HOLD-MO-WS          PIC XX.
-               10  HOLD-DY-WS          PIC XX.
-               10  HOLD-HR-WS          PIC XX.
-               10  HOLD-MN-WS          PIC XX.
-               10  HOLD-SC-WS          PIC XX.
-
-      ****************************************************************
-
-       01  INVENT-INPUT-RECORD.
-           05  RECORD-TYPE             PIC X.
-           05  BATCH-NUMBER            PIC XX.
-           05  SUPPLIER-NUMBER         PIC X(5).
-           05  VOUCHER-NUMBER          PIC X(6).
-           05  INVOICE-NUMBER          PIC X(8).
-           05  ACCOUNT-NUMBER          PIC X(4).
-           05  STORE-NUMBER            PIC X(3).
-           05  DATE-IN                 PIC X(8).
-           05  FILLER                  PIC X(12).
-           05  AMOUNT                  PIC S9(6)V99.
-           05  SUPPLIER-NAME           PIC X(23).
-
-       01  REPORT-HEADER-LINE-SETUP.
-           05  FILLER                  PIC X VALUE SPACE.
-           05                          PIC X(16) VALUE
-           'RUN DATE: '.
-      **************************************************************
-           05  REPORT-HEADER-DATE-OUT.
-               10  HEADER-MO-OUT       PIC 99.
-               10                      PIC X    VALUE '/'.
-               10  HEADER-DY-OUT       PIC 99.
-               10                      PIC X    VALUE '/'.
-               10  HEADER-YR-OUT       PIC 9999.
-
-
-           05                          PIC X(4)    VALUE SPACES.
-           05                          PIC X(37)   VALUE
-           'INVENTORY REPORT FOR CHRISTOPHER HILL'.
-
-           05                      PIC X(6) VALUE SPACES.
-           05                      PIC X(6) VALUE 'TIME: '.
-           05  HEADER-HR-OUT       PIC 99.
-           05                      PIC X    VALUE ':'.
-           05  HEADER-MN-OUT       PIC 99.
-           05                      PIC X    VALUE ':'.
-           05  HEADER-SC-OUT       PIC 99.
-      **************************************************************
-
-
-       01  COLUMN-HEADER-LINE1-SETUP.
-           05  FILLER              PIC X.
-           05                      PIC X(6)  VALUE 'RECORD'.
-           05                      PIC XXX   VALUE SPACES.
-           05                      PIC X(4)  VALUE 'DATE'.
-           05                      PIC X(11) VALUE SPACES.
-           05                      PIC X(10) VALUE 'AMOUNT'.
-           05                      PIC XXX   VALUE SPACES.
-           05                      PIC X(7)  VALUE 'ACCOUNT'.
-           05                      PIC X(3)  VALUE SPACES.
-           05                      PIC X(7)  VALUE 'INVOICE'.
-           05                      PIC X(3)  VALUE SPACES.
-           05                      PIC X(5)  VALUE 'BATCH'.
-           05                      PIC XX    VALUE SPACES.
-           05                      PIC X(7)  VALUE 'VOUCHER'.
-           05                      PIC XX    VALUE SPACES.
-           05                      PIC X(5)  VALUE 'STORE'.
-           05                      PIC XX    VALUE SPACES.
-           05                      PIC X(8)  VALUE 'SUPPLIER'.
-           05                      PIC X(6)  VALUE SPACES.
-           05                      PIC X(8)  VALUE 'SUPPLIER'.
-
-
-       01  COLUMN-HEADER-LINE2-SETUP.
-           05  FILLER              PIC X.
-           05                      PIC X     VALUE SPACES.
-           05                      PIC XXXX  VALUE 'TYPE'.
-           05                      PIC X(5)  VALUE SPACES.
-           05                      PIC XXXX  VALUE 'OUT'.
-           05                      PIC X(11) VALUE SPACES.
-           05                      PIC X(10) VALUE 'OUT'.
-           05                      PIC X(4)  VALUE SPACES.
-           05                      PIC X(7)  VALUE 'NUM'.
-           05                      PIC X(3)  VALUE SPACES.
-           05                      PIC X(7)  VALUE 'NUM'.
-           05                      PIC XX    VALUE SPACES.
-           05                      PIC X(4)  VALUE 'NUM'.
-           05                      PIC X(4)  VALUE SPACES.
-           05                      PIC X(3)  VALUE 'NUM'.
-           05                      PIC X(5)  VALUE SPACES.
-           05                      PIC X(7)  VALUE 'NUM'.
-           05                      PIC X     VALUE SPACES.
-           05                      PIC X(7)  VALUE 'NUM'.
-           05                      PIC X(7)  VALUE SPACES.
-           05                      PIC X(8)  VALUE 'NAME'.
-
-
-       01  INVENT-OUTPUT-RECORD.
-           05  FILLER                  PIC X(2) VALUE SPACES.
-           05  RECORD-TYPE-OUT         PIC X.
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  DATE-OUT                PIC XX/XX/XXXX.
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  AMOUNT-OUT              PIC $$$$,$$9.99BCR.
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  ACCOUNT-NUM-OUT         PIC X(4).
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  INVOICE-NUM-OUT         PIC X(8).
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  BATCH-NUM-OUT           PIC XX.
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  VOUCHER-NUM-OUT         PIC X(6).
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  STORE-NUM-OUT           PIC X(3).
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  SUPPLIER-NUM-OUT        PIC X(5).
-           05  FILLER                  PIC X(4) VALUE SPACES.
-           05  SUPPLIER-NAME-OUT       PIC X(23).
-
-      *****************************************************************
-      *ACCUMULATED TOTALS
-      *****************************************************************
-       01  ACCUM-DOLLARS-LINE-SETUP.
-           05  FILLER                  PIC X.
-           05                          PIC X(5)        VALUE SPACE.
-           05                          PIC X(35)       VALUE
-           'DOLLAR TOTAL FOR THIS ACCT ONLY:'.
-           05  ACCT-TOTAL-DOL-OUT      PIC $$$$,$$$,$$9.99BCR.
-
-       01  ACCUM-RECORDS-LINE-SETUP.
-           05  FILLER                  PIC X.
-           05                          PIC X(5)        VALUE SPACE.
-           05                          PIC X(35)       VALUE
-           'RECORD TOTAL FOR THIS ACCT ONLY:'.
-           05  ACCT-TOTAL-REC-OUT      PIC ZZZ9.
-
-
-      *****************************************************************
-      *FINAL TOTAL PAGES
-      *****************************************************************
-
-       01  TOTAL-RECORDS-LINE-SETUP.
-           05  FILLER                  PIC X.
-           05                          PIC X(5)        VALUE SPACE.
-           05                          PIC X(35)       VALUE
-           'GRAND RECORD COUNT:'.
-           05  TOTAL-RECORDS-OUT       PIC ZZZ9.
-
-       01  TOTAL-DOLLARS-LINE-SETUP.
-           05  FILLER                  PIC X.
-           05                          PIC X(5)        VALUE SPACE.
-           05                          PIC X(35)       VALUE
-           'NET GRAND DOLLAR TOTAL:'.
-           05  TOTAL-DOLLARS-OUT       PIC $$$$,$$$,$$9.99BCR.
-
-
-
-
-       PROCEDURE DIVISION.
-
-       100-MAINLINE.
-           PERFORM 200-OPEN
-           PERFORM 300-PROCESS UNTIL EOF-INVENTORY-WS = 'YES'
-           PERFORM 900-CLOSE
-           STOP RUN.
-
-       200-OPEN.
-
-           OPEN INPUT  INVENTORY-INPUT-FILE
-           OPEN OUTPUT INVENTORY-OUTPUT-FILE
-
-      ******************************************************************
-           MOVE FUNCTION CURRENT-DATE TO HOLD-DATE-WS
-
-           MOVE HOLD-MO-WS TO HEADER-MO-OUT
-           MOVE HOLD-DY-WS TO HEADER-DY-OUT
-           MOVE HOLD-YR-WS TO HEADER-YR-OUT
-           MOVE HOLD-HR-WS TO HEADER-HR-OUT
-           MOVE HOLD-MN-WS TO HEADER-MN-OUT
-           MOVE HOLD-SC-WS TO HEADER-SC-OUT
-      ******************************************************************
-
-           PERFORM 250-READ-RECORD UNTIL RECORD-TYPE = '2'
-           MOVE ACCOUNT-NUMBER TO ACCOUNT-HOLD-WS
-
-           PERFORM 500-HEADER.
-
-       250-READ-RECORD.
-           READ INVENTORY-INPUT-FILE INTO INVENT-INPUT-RECORD
-           AT END MOVE 'YES' TO EOF-INVENTORY-WS
-           END-READ.
-
-       300-PROCESS.
-
-           IF RECORD-TYPE = '2'
-               THEN
-                   IF ACCOUNT-NUMBER IS GREATER THAN ACCOUNT-HOLD-WS
-                       THEN PERFORM 600-TOTAL
-                   END-IF
-
-                   IF ACCOUNT-NUMBER IS EQUAL TO ACCOUNT-HOLD-WS
-                       THEN PERFORM 350-PRINT
-                   END-IF
-           END-IF
-
-           PERFORM 250-READ-RECORD.
-
-
-       350-PRINT.
-
-           MOVE  RECORD-TYPE       TO  RECORD-TYPE-OUT
-           MOVE  DATE-IN           TO  DATE-OUT
-           MOVE  AMOUNT            TO  AMOUNT-OUT
-           MOVE  ACCOUNT-NUMBER    TO  ACCOUNT-NUM-OUT
-           MOVE  INVOICE-NUMBER    TO  INVOICE-NUM-OUT
-           MOVE  BATCH-NUMBER      TO  BATCH-NUM-OUT
-           MOVE  VOUCHER-NUMBER    TO  VOUCHER-NUM-OUT
-           MOVE  STORE-NUMBER      TO  STORE-NUM-OUT
-           MOVE  SUPPLIER-NUMBER   TO  SUPPLIER-NUM-OUT
-           MOVE  SUPPLIER-NAME     TO  SUPPLIER-NAME-OUT
-
-           ADD AMOUNT  TO TOTAL-DOLLARS-WS
-           ADD 1       TO TOTAL-RECORDS-WS
-
-           ADD AMOUNT  TO ACCUM-DOLS-WS
-           ADD 1       TO ACCUM-REC-WS
-
-           MOVE INVENT-OUTPUT-RECORD TO PRINT-LINE
-           WRITE PRINT-LINE AFTER 1
-
-           ADD 1 TO PAGE-LINE-COUNT
-           IF PAGE-LINE-COUNT >= 18
-               THEN PERFORM 500-HEADER
-           END-IF.
-
-       500-HEADER.
-
-           MOVE  REPORT-HEADER-LINE-SETUP    TO  PRINT-LINE
-           WRITE PRINT-LINE AFTER PAGE
-
-           MOVE  COLUMN-HEADER-LINE1-SETUP   TO  PRINT-LINE
-           WRITE PRINT-LINE AFTER 2 LINES
-
-           MOVE  COLUMN-HEADER-LINE2-SETUP   TO  PRINT-LINE
-           WRITE PRINT-LINE AFTER 1 LINE
-
-           MOVE SPACES TO PRINT-LINE
-           WRITE PRINT-LINE AFTER 3 LINES
-
-           MOVE 0 TO PAGE-LINE-COUNT.
-
-
-       600-TOTAL.
-
-           MOVE ACCUM-DOLS-WS  TO  ACCT-TOTAL-DOL-OUT
-           MOVE ACCUM-REC-WS   TO  ACCT-TOTAL-REC-OUT
-           MOVE ACCOUNT-NUMBER TO  ACCOUNT-HOLD-WS
-
-           MOVE SPACES TO PRINT-LINE
-           WRITE PRINT-LINE AFTER 1
-           WRITE PRINT-LINE FROM ACCUM-DOLLARS-LINE-SETUP AFTER 1
-           MOVE SPACES TO PRINT-LINE
-           WRITE PRINT-LINE AFTER 1 LINE
-           WRITE PRINT-LINE FROM ACCUM-RECORDS-LINE-SETUP AFTER 1
-           MOVE SPACES TO PRINT-LINE
-           WRITE PRINT-LINE AFTER 1
-
-
-           MOVE ZEROS TO ACCUM-DOLS-WS
-           MOVE ZEROS TO ACCUM-REC-WS
-
-
-
-           IF EOF-INVENTORY-WS = 'NO'
-               THEN PERFORM 500-HEADER
-           END-IF.
-
-       900-CLOSE.
-
-           PERFORM 600-TOTAL
-
-           MOVE  REPORT-HEADER-LINE-SETUP TO PRINT-LINE
-           WRITE PRINT-LINE AFTER PAGE
-
-           MOVE  TOTAL-RECORDS-WS  TO  TOTAL-RECORDS-OUT
-           MOVE  TOTAL-DOLLARS-WS  TO  TOTAL-DOLLARS-OUT
-
-           MOVE  TOTAL-RECORDS-LINE-SETUP  TO  PRINT-LINE
-           WRITE PRINT-LINE AFTER 3 LINES
-
-           MOVE  TOTAL-DOLLARS-LINE-SETUP  TO  PRINT-LINE
-           WRITE PRINT-LINE AFTER 1 LINE
-
-           CLOSE INVENTORY-INPUT-FILE  INVENTORY-OUTPUT-FILE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   TSTPROB8.
+       AUTHOR. HILL.
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+
+           SELECT INVENTORY-INPUT-FILE ASSIGN TO 'INVENT8.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENTORY-OUTPUT-FILE ASSIGN TO 'INV8OUT.DOC'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-OUTPUT-FILE ASSIGN TO 'EXCPT8.OUT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUPPLIER-MASTER-FILE ASSIGN TO 'SUPPLR8.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPT8.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-FILE-STATUS-WS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO 'GLEXT8.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-OUTPUT-FILE ASSIGN TO 'REJECT8.OUT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INVENTORY-INPUT-FILE RECORDING MODE IS F.
+       01                              PIC X(80).
+
+       FD  INVENTORY-OUTPUT-FILE RECORDING MODE IS F.
+       01  PRINT-LINE                  PIC X(132).
+
+       FD  EXCEPTION-OUTPUT-FILE RECORDING MODE IS F.
+       01  EXCEPTION-LINE              PIC X(80).
+
+       FD  REJECT-OUTPUT-FILE RECORDING MODE IS F.
+       01  REJECT-LINE                 PIC X(80).
+
+       FD  SUPPLIER-MASTER-FILE RECORDING MODE IS F.
+       01  SUPPLIER-MASTER-RECORD.
+           05  SM-SUPPLIER-NUMBER      PIC X(5).
+           05  SM-SUPPLIER-NAME        PIC X(23).
+
+       FD  CHECKPOINT-FILE RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CK-ACCOUNT-NUMBER       PIC X(4).
+           05  CK-TOTAL-RECORDS        PIC 9(7).
+           05  CK-TOTAL-DOLLARS        PIC S9(8)V99.
+           05  CK-TOTAL-DEBIT          PIC S9(8)V99.
+           05  CK-TOTAL-CREDIT         PIC S9(8)V99.
+           05  CK-PAGE-NUMBER          PIC 9(4).
+           05  CK-EXCEPTION-RECORDS    PIC 9(7).
+           05  CK-EXCEPTION-DOLLARS    PIC S9(8)V99.
+           05  CK-REJECT-RECORDS       PIC 9(7).
+           05  CK-REJECT-DOLLARS       PIC S9(8)V99.
+           05  CK-EXCEPTION-HEADER-SW  PIC X(3).
+           05  CK-REJECT-HEADER-SW     PIC X(3).
+           05  CK-INFLIGHT-RECORDS     PIC 9(7).
+
+      *****************************************************************
+      *MACHINE-READABLE GL EXTRACT - ONE RECORD PER ACCOUNT, WRITTEN
+      *ALONGSIDE THE PRINTED ACCOUNT TOTALS IN 600-TOTAL
+      *****************************************************************
+       FD  GL-EXTRACT-FILE RECORDING MODE IS F.
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-NUMBER       PIC X(4).
+           05  GL-ACCOUNT-TOTAL-DOL    PIC S9(9)V99.
+           05  GL-ACCOUNT-TOTAL-REC    PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+
+       01  WORKING-VARIABLES.
+           05  TOTAL-RECORDS-WS        PIC 9(7)        VALUE ZERO.
+
+           05  TOTAL-DOLLARS-WS        PIC S9(8)V99    VALUE ZERO.
+
+           05  TOTAL-DEBIT-WS          PIC S9(8)V99    VALUE ZERO.
+
+           05  TOTAL-CREDIT-WS         PIC S9(8)V99    VALUE ZERO.
+
+           05  PAGE-LINE-COUNT         PIC 999         VALUE ZERO.
+
+           05  PAGE-NUMBER-WS          PIC 9(4)        VALUE ZERO.
+
+           05  ACCUM-DOLS-WS           PIC S9(9)V99    VALUE ZERO.
+
+           05  ACCUM-DEBIT-WS          PIC S9(9)V99    VALUE ZERO.
+
+           05  ACCUM-CREDIT-WS         PIC S9(9)V99    VALUE ZERO.
+
+           05  ACCUM-REC-WS            PIC 999         VALUE ZERO.
+
+           05  ACCOUNT-HOLD-WS         PIC X(5)        VALUE SPACES.
+           05  LAST-CLOSED-ACCOUNT-WS  PIC X(5)        VALUE SPACES.
+
+      *****************************************************************
+      *STORE-LEVEL SUBTOTAL ACCUMULATORS, BROKEN WITHIN EACH ACCOUNT
+      *****************************************************************
+           05  STORE-HOLD-WS           PIC X(3)        VALUE SPACES.
+           05  STORE-ACCUM-DOLS-WS     PIC S9(9)V99    VALUE ZERO.
+           05  STORE-ACCUM-REC-WS      PIC 999         VALUE ZERO.
+
+      *****************************************************************
+      *CHECKPOINT/RESTART CONTROLS - A CHECKPOINT IS WRITTEN AFTER
+      *EVERY TYPE-2 RECORD DISPOSED OF, SO A RESTART CAN NEVER LOSE
+      *OR REPLAY MORE THAN THE SINGLE RECORD THAT WAS IN FLIGHT WHEN
+      *THE RUN WENT DOWN - NO PREVIOUSLY WRITTEN OUTPUT, GL EXTRACT,
+      *EXCEPTION OR REJECT LINE IS EVER REPROCESSED AND RE-APPENDED
+      *****************************************************************
+           05  RESTART-SW                 PIC X(3)     VALUE 'NO'.
+               88  RESTART-ACTIVE-WS               VALUE 'YES'.
+
+           05  RESTART-ACCOUNT-WS         PIC X(4)     VALUE SPACES.
+           05  RESTART-TOTAL-RECORDS-WS   PIC 9(7)     VALUE ZERO.
+           05  RESTART-TOTAL-DOLLARS-WS   PIC S9(8)V99 VALUE ZERO.
+           05  RESTART-TOTAL-DEBIT-WS     PIC S9(8)V99 VALUE ZERO.
+           05  RESTART-TOTAL-CREDIT-WS    PIC S9(8)V99 VALUE ZERO.
+           05  RESTART-PAGE-NUMBER-WS     PIC 9(4)     VALUE ZERO.
+           05  RESTART-EXCEPTION-RECORDS-WS
+                                          PIC 9(7)     VALUE ZERO.
+           05  RESTART-EXCEPTION-DOLLARS-WS
+                                          PIC S9(8)V99 VALUE ZERO.
+           05  RESTART-REJECT-RECORDS-WS  PIC 9(7)     VALUE ZERO.
+           05  RESTART-REJECT-DOLLARS-WS  PIC S9(8)V99 VALUE ZERO.
+           05  RESTART-EXCEPTION-HEADER-SW PIC X(3)    VALUE 'NO'.
+           05  RESTART-REJECT-HEADER-SW    PIC X(3)    VALUE 'NO'.
+
+      *****************************************************************
+      *RECORD-LEVEL REPLAY PROTECTION - INFLIGHT-RECORDS-WS COUNTS
+      *TYPE-2 RECORDS ALREADY DISPOSED OF (PRINTED, REJECTED, OR
+      *LOGGED AS AN EXCEPTION) FOR THE ACCOUNT CURRENTLY OPEN BUT NOT
+      *YET CLOSED, AND IS CHECKPOINTED AFTER EVERY SUCH RECORD. ON
+      *RESTART THAT COUNT IS RELOADED INTO RESTART-SKIP-REMAINING-WS
+      *SO 300-PROCESS CAN RE-READ (BUT NOT RE-WRITE) THE RECORDS OF
+      *THE IN-FLIGHT ACCOUNT THAT WERE ALREADY ON DISK WHEN THE RUN
+      *WENT DOWN, INSTEAD OF REPROCESSING THE WHOLE ACCOUNT FROM ITS
+      *FIRST RECORD AND DUPLICATING THAT OUTPUT
+      *****************************************************************
+           05  INFLIGHT-RECORDS-WS         PIC 9(7)    VALUE ZERO.
+           05  RESTART-INFLIGHT-RECORDS-WS PIC 9(7)    VALUE ZERO.
+           05  RESTART-SKIP-REMAINING-WS   PIC 9(7)    VALUE ZERO.
+
+           05  CKPT-FILE-STATUS-WS        PIC XX       VALUE SPACES.
+           05  CKPT-EOF-WS                PIC X(3)     VALUE 'NO'.
+
+      *****************************************************************
+      *BATCH HEADER CONTROL TOTALS, CAPTURED OFF THE TYPE '1' RECORD
+      *****************************************************************
+           05  BATCH-HEADER-COUNT-WS   PIC 9(7)        VALUE ZERO.
+           05  BATCH-HEADER-DOLLARS-WS PIC S9(8)V99    VALUE ZERO.
+           05  BATCH-HEADER-SW         PIC X(3)        VALUE 'NO'.
+               88  BATCH-HEADER-FOUND-WS       VALUE 'YES'.
+
+      *****************************************************************
+      *OUT-OF-SEQUENCE ACCOUNT EXCEPTION SWITCH AND ACCUMULATORS -
+      *THE COUNT/DOLLAR ACCUMULATORS LET THE BATCH BALANCE CHECK IN
+      *950-BALANCE-CHECK RECONCILE AGAINST EVERY RECORD THE BATCH
+      *HEADER COVERED, NOT JUST THE ONES THAT MADE IT TO 350-PRINT
+      *****************************************************************
+           05  EXCEPTION-HEADER-SW     PIC X(3)        VALUE 'NO'.
+               88  EXCEPTION-HEADER-WRITTEN-WS VALUE 'YES'.
+           05  EXCEPTION-RECORDS-WS    PIC 9(7)        VALUE ZERO.
+           05  EXCEPTION-DOLLARS-WS    PIC S9(8)V99    VALUE ZERO.
+
+      *****************************************************************
+      *REJECT/SUSPENSE SWITCHES AND ACCUMULATORS FOR RECORDS FAILING
+      *FIELD VALIDATION - SEE THE NOTE ABOVE ON EXCEPTION-RECORDS-WS
+      *****************************************************************
+           05  REJECT-HEADER-SW        PIC X(3)        VALUE 'NO'.
+               88  REJECT-HEADER-WRITTEN-WS    VALUE 'YES'.
+           05  RECORD-VALID-SW         PIC X(3)        VALUE 'YES'.
+               88  RECORD-VALID-WS              VALUE 'YES'.
+           05  REJECT-REASON-WS        PIC X(25)       VALUE SPACES.
+           05  REJECT-RECORDS-WS       PIC 9(7)        VALUE ZERO.
+           05  REJECT-DOLLARS-WS       PIC S9(8)V99    VALUE ZERO.
+
+      *****************************************************************
+      *SET JUST BEFORE 500-HEADER IS PERFORMED FROM 350-PRINT SO THE
+      *PAGE BREAK PRINTS AN "ACCOUNT CONTINUED" MARKER INSTEAD OF THE
+      *NORMAL COLUMN HEADINGS
+      *****************************************************************
+           05  MID-ACCOUNT-SW          PIC X(3)        VALUE 'NO'.
+               88  MID-ACCOUNT-BREAK-WS        VALUE 'YES'.
+
+      *****************************************************************
+      *INVOICE AGING - DATE-IN IS COMPARED AGAINST THE RUN DATE AND
+      *BUCKETED FOR THE DETAIL LINE. DATE-IN ARRIVES AS MMDDYYYY (THE
+      *SAME LAYOUT DATE-OUT AND THE REPORT HEADER DATE ALREADY ASSUME)
+      *AND MUST BE REARRANGED TO YYYYMMDD FOR INTEGER-OF-DATE
+      *****************************************************************
+           05  DATE-IN-YMD-WS          PIC X(8)        VALUE SPACES.
+           05  DATE-IN-NUM-WS          PIC 9(8)        VALUE ZERO.
+           05  AGE-DAYS-WS             PIC S9(5)       VALUE ZERO.
+
+       01  EOF-WS.
+           05  EOF-INVENTORY-WS        PIC X(3) VALUE 'NO'.
+           05  EOF-SUPPLIER-WS         PIC X(3) VALUE 'NO'.
+
+      ****************************************************************
+           05  HOLD-DATE-WS.
+               10  HOLD-YR-WS          PIC XXXX.
+               10  HOLD-MO-WS          PIC XX.
+               10  HOLD-DY-WS          PIC XX.
+               10  HOLD-HR-WS          PIC XX.
+               10  HOLD-MN-WS          PIC XX.
+               10  HOLD-SC-WS          PIC XX.
+           05  HOLD-DATE-NUM-WS REDEFINES HOLD-DATE-WS.
+               10  RUN-DATE-NUM-WS     PIC 9(8).
+               10  FILLER              PIC X(6).
+
+      ****************************************************************
+
+      *****************************************************************
+      *SUPPLIER MASTER TABLE, LOADED AT 200-OPEN FOR CROSS-REFERENCE
+      *****************************************************************
+       01  SUPPLIER-TABLE-WS.
+           05  SUPPLIER-TABLE-COUNT-WS PIC 9(4)        VALUE ZERO.
+           05  SUPPLIER-TABLE-ENTRY    OCCURS 500 TIMES
+                                       INDEXED BY SUPPLIER-IDX-WS.
+               10  SUP-TBL-NUMBER      PIC X(5).
+               10  SUP-TBL-NAME        PIC X(23).
+
+       01  SUPPLIER-CHECK-SW           PIC X(3)        VALUE SPACES.
+           88  SUPPLIER-FOUND-WS               VALUE 'YES'.
+           88  SUPPLIER-NOT-FOUND-WS           VALUE 'NO'.
+
+       01  INVENT-INPUT-RECORD.
+           05  RECORD-TYPE             PIC X.
+           05  BATCH-NUMBER            PIC XX.
+           05  SUPPLIER-NUMBER         PIC X(5).
+           05  VOUCHER-NUMBER          PIC X(6).
+           05  INVOICE-NUMBER          PIC X(8).
+           05  ACCOUNT-NUMBER          PIC X(4).
+           05  STORE-NUMBER            PIC X(3).
+           05  DATE-IN                 PIC X(8).
+           05  FILLER                  PIC X(12).
+           05  AMOUNT                  PIC S9(6)V99.
+           05  SUPPLIER-NAME           PIC X(23).
+
+      *****************************************************************
+      *RECORD-TYPE '1' BATCH HEADER, REDEFINES THE DETAIL LAYOUT ABOVE
+      *****************************************************************
+       01  BATCH-HEADER-RECORD-WS REDEFINES INVENT-INPUT-RECORD.
+           05  BH-RECORD-TYPE          PIC X.
+           05  BH-BATCH-NUMBER         PIC XX.
+           05  BH-BATCH-RECORD-COUNT   PIC 9(7).
+           05  BH-BATCH-DOLLAR-TOTAL   PIC S9(8)V99.
+           05  FILLER                  PIC X(60).
+
+       01  REPORT-HEADER-LINE-SETUP.
+           05  FILLER                  PIC X VALUE SPACE.
+           05                          PIC X(16) VALUE
+           'RUN DATE: '.
+      **************************************************************
+           05  REPORT-HEADER-DATE-OUT.
+               10  HEADER-MO-OUT       PIC 99.
+               10                      PIC X    VALUE '/'.
+               10  HEADER-DY-OUT       PIC 99.
+               10                      PIC X    VALUE '/'.
+               10  HEADER-YR-OUT       PIC 9999.
+
+
+           05                          PIC X(4)    VALUE SPACES.
+           05                          PIC X(37)   VALUE
+           'INVENTORY REPORT FOR CHRISTOPHER HILL'.
+
+           05                      PIC X(6) VALUE SPACES.
+           05                      PIC X(6) VALUE 'TIME: '.
+           05  HEADER-HR-OUT       PIC 99.
+           05                      PIC X    VALUE ':'.
+           05  HEADER-MN-OUT       PIC 99.
+           05                      PIC X    VALUE ':'.
+           05  HEADER-SC-OUT       PIC 99.
+           05                      PIC X(6) VALUE SPACES.
+           05                      PIC X(6) VALUE 'PAGE: '.
+           05  PAGE-NUMBER-OUT     PIC ZZZ9.
+      **************************************************************
+
+
+       01  COLUMN-HEADER-LINE1-SETUP.
+           05  FILLER              PIC X.
+           05                      PIC X(6)  VALUE 'RECORD'.
+           05                      PIC XXX   VALUE SPACES.
+           05                      PIC X(4)  VALUE 'DATE'.
+           05                      PIC X(11) VALUE SPACES.
+           05                      PIC X(10) VALUE 'AMOUNT'.
+           05                      PIC XXX   VALUE SPACES.
+           05                      PIC X(7)  VALUE 'ACCOUNT'.
+           05                      PIC X(3)  VALUE SPACES.
+           05                      PIC X(7)  VALUE 'INVOICE'.
+           05                      PIC X(3)  VALUE SPACES.
+           05                      PIC X(5)  VALUE 'BATCH'.
+           05                      PIC XX    VALUE SPACES.
+           05                      PIC X(7)  VALUE 'VOUCHER'.
+           05                      PIC XX    VALUE SPACES.
+           05                      PIC X(5)  VALUE 'STORE'.
+           05                      PIC XX    VALUE SPACES.
+           05                      PIC X(8)  VALUE 'SUPPLIER'.
+           05                      PIC X(6)  VALUE SPACES.
+           05                      PIC X(8)  VALUE 'SUPPLIER'.
+           05                      PIC X(15) VALUE SPACES.
+           05                      PIC X(3)  VALUE 'AGE'.
+
+
+       01  COLUMN-HEADER-LINE2-SETUP.
+           05  FILLER              PIC X.
+           05                      PIC X     VALUE SPACES.
+           05                      PIC XXXX  VALUE 'TYPE'.
+           05                      PIC X(5)  VALUE SPACES.
+           05                      PIC XXXX  VALUE 'OUT'.
+           05                      PIC X(11) VALUE SPACES.
+           05                      PIC X(10) VALUE 'OUT'.
+           05                      PIC X(4)  VALUE SPACES.
+           05                      PIC X(7)  VALUE 'NUM'.
+           05                      PIC X(3)  VALUE SPACES.
+           05                      PIC X(7)  VALUE 'NUM'.
+           05                      PIC XX    VALUE SPACES.
+           05                      PIC X(4)  VALUE 'NUM'.
+           05                      PIC X(4)  VALUE SPACES.
+           05                      PIC X(3)  VALUE 'NUM'.
+           05                      PIC X(5)  VALUE SPACES.
+           05                      PIC X(7)  VALUE 'NUM'.
+           05                      PIC X     VALUE SPACES.
+           05                      PIC X(7)  VALUE 'NUM'.
+           05                      PIC X(7)  VALUE SPACES.
+           05                      PIC X(8)  VALUE 'NAME'.
+           05                      PIC X(13) VALUE SPACES.
+           05                      PIC X(6)  VALUE 'BUCKET'.
+
+      *****************************************************************
+      *PRINTED IN PLACE OF THE COLUMN HEADERS WHEN A PAGE BREAK FALLS
+      *IN THE MIDDLE OF AN ACCOUNT'S DETAIL LINES
+      *****************************************************************
+       01  ACCOUNT-CONTINUED-LINE-SETUP.
+           05  FILLER              PIC X    VALUE SPACE.
+           05                      PIC X(8) VALUE 'ACCOUNT '.
+           05  CONT-ACCOUNT-OUT    PIC X(5).
+           05                      PIC X    VALUE SPACE.
+           05                      PIC X(9) VALUE 'CONTINUED'.
+
+
+       01  INVENT-OUTPUT-RECORD.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  RECORD-TYPE-OUT         PIC X.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  DATE-OUT                PIC XX/XX/XXXX.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  AMOUNT-OUT              PIC $$$$,$$9.99BCR.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  ACCOUNT-NUM-OUT         PIC X(4).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  INVOICE-NUM-OUT         PIC X(8).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  BATCH-NUM-OUT           PIC XX.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  VOUCHER-NUM-OUT         PIC X(6).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  STORE-NUM-OUT           PIC X(3).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  SUPPLIER-NUM-OUT        PIC X(5).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  SUPPLIER-NAME-OUT       PIC X(23).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  AGE-BUCKET-OUT          PIC X(10).
+
+      *****************************************************************
+      *ACCUMULATED TOTALS
+      *****************************************************************
+       01  ACCUM-DOLLARS-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'DOLLAR TOTAL FOR THIS ACCT ONLY:'.
+           05  ACCT-TOTAL-DOL-OUT      PIC $$$$,$$$,$$9.99BCR.
+
+       01  ACCUM-RECORDS-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'RECORD TOTAL FOR THIS ACCT ONLY:'.
+           05  ACCT-TOTAL-REC-OUT      PIC ZZZ9.
+
+       01  ACCUM-DEBIT-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'DEBIT TOTAL FOR THIS ACCT ONLY:'.
+           05  ACCT-TOTAL-DEBIT-OUT    PIC $$$$,$$$,$$9.99BCR.
+
+       01  ACCUM-CREDIT-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'CREDIT TOTAL FOR THIS ACCT ONLY:'.
+           05  ACCT-TOTAL-CREDIT-OUT   PIC $$$$,$$$,$$9.99BCR.
+
+      *****************************************************************
+      *STORE SUBTOTALS, WITHIN THE CURRENT ACCOUNT
+      *****************************************************************
+       01  STORE-ACCUM-DOLLARS-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(9)        VALUE SPACES.
+           05                          PIC X(23)       VALUE
+           'DOLLAR TOTAL FOR STORE '.
+           05  STORE-TOTAL-STORE-OUT   PIC X(3).
+           05                          PIC X(5)        VALUE SPACES.
+           05  STORE-TOTAL-DOL-OUT     PIC $$$$,$$$,$$9.99BCR.
+
+       01  STORE-ACCUM-RECORDS-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(9)        VALUE SPACES.
+           05                          PIC X(23)       VALUE
+           'RECORD TOTAL FOR STORE '.
+           05  STORE-TOTAL-STORE2-OUT  PIC X(3).
+           05                          PIC X(5)        VALUE SPACES.
+           05  STORE-TOTAL-REC-OUT     PIC ZZZ9.
+
+
+      *****************************************************************
+      *FINAL TOTAL PAGES
+      *****************************************************************
+
+       01  TOTAL-RECORDS-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'GRAND RECORD COUNT:'.
+           05  TOTAL-RECORDS-OUT       PIC Z,ZZZ,ZZ9.
+
+       01  TOTAL-DOLLARS-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'NET GRAND DOLLAR TOTAL:'.
+           05  TOTAL-DOLLARS-OUT       PIC $$$$,$$$,$$9.99BCR.
+
+       01  TOTAL-DEBIT-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'GRAND DEBIT TOTAL:'.
+           05  TOTAL-DEBIT-OUT         PIC $$$$,$$$,$$9.99BCR.
+
+       01  TOTAL-CREDIT-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'GRAND CREDIT TOTAL:'.
+           05  TOTAL-CREDIT-OUT        PIC $$$$,$$$,$$9.99BCR.
+
+      *****************************************************************
+      *BATCH CONTROL BALANCE LINES
+      *****************************************************************
+       01  OUT-OF-BALANCE-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(59)       VALUE
+           '*** OUT OF BALANCE - TOTALS DO NOT MATCH BATCH HEADER ***'.
+
+       01  NO-BATCH-HEADER-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(59)       VALUE
+           '*** NO BATCH HEADER RECORD FOUND - TOTALS NOT VERIFIED ***'.
+
+       01  BATCH-HEADER-COUNT-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'BATCH HEADER RECORD COUNT:'.
+           05  BATCH-HEADER-COUNT-OUT  PIC Z,ZZZ,ZZ9.
+
+       01  BATCH-HEADER-DOLLARS-LINE-SETUP.
+           05  FILLER                  PIC X.
+           05                          PIC X(5)        VALUE SPACE.
+           05                          PIC X(35)       VALUE
+           'BATCH HEADER DOLLAR TOTAL:'.
+           05  BATCH-HEADER-DOLLARS-OUT PIC $$$$,$$$,$$9.99BCR.
+
+      *****************************************************************
+      *OUT-OF-SEQUENCE ACCOUNT EXCEPTION LINES
+      *****************************************************************
+       01  EXCEPTION-HEADER-LINE-SETUP.
+           05  FILLER                  PIC X(10)       VALUE SPACES.
+           05                          PIC X(45)       VALUE
+           'OUT-OF-SEQUENCE ACCOUNT EXCEPTION LISTING'.
+
+       01  EXCEPTION-COLUMN-LINE-SETUP.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05                          PIC X(7)  VALUE 'ACCOUNT'.
+           05                          PIC X(6)  VALUE SPACES.
+           05                          PIC X(4)  VALUE 'HELD'.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(7)  VALUE 'VOUCHER'.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(7)  VALUE 'INVOICE'.
+
+       01  EXCEPTION-DETAIL-LINE-SETUP.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  EXC-ACCOUNT-OUT         PIC X(4).
+           05  FILLER                  PIC X(9)  VALUE SPACES.
+           05  EXC-ACCOUNT-HOLD-OUT    PIC X(5).
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  EXC-VOUCHER-OUT         PIC X(6).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  EXC-INVOICE-OUT         PIC X(8).
+
+      *****************************************************************
+      *SUPPLIER CROSS-REFERENCE FLAG, PRINTED UNDER A DETAIL LINE
+      *****************************************************************
+       01  SUPPLIER-FLAG-LINE-SETUP.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  SUPPLIER-FLAG-OUT       PIC X(30) VALUE SPACES.
+
+      *****************************************************************
+      *UNPROCESSED (REJECT/SUSPENSE) RECORD LISTING
+      *****************************************************************
+       01  REJECT-HEADER-LINE-SETUP.
+           05  FILLER                  PIC X(10)       VALUE SPACES.
+           05                          PIC X(45)       VALUE
+           'UNPROCESSED RECORDS - FAILED FIELD VALIDATION'.
+
+       01  REJECT-COLUMN-LINE-SETUP.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05                          PIC X(6)  VALUE 'RECORD'.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(7)  VALUE 'ACCOUNT'.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(7)  VALUE 'VOUCHER'.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(6)  VALUE 'REASON'.
+
+       01  REJECT-DETAIL-LINE-SETUP.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  REJ-RECORD-TYPE-OUT     PIC X.
+           05  FILLER                  PIC X(9)  VALUE SPACES.
+           05  REJ-ACCOUNT-OUT         PIC X(4).
+           05  FILLER                  PIC X(7)  VALUE SPACES.
+           05  REJ-VOUCHER-OUT         PIC X(6).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  REJ-REASON-OUT          PIC X(25).
+
+
+
+
+       PROCEDURE DIVISION.
+
+       100-MAINLINE.
+           PERFORM 200-OPEN
+           PERFORM 300-PROCESS UNTIL EOF-INVENTORY-WS = 'YES'
+           PERFORM 900-CLOSE
+           STOP RUN.
+
+       200-OPEN.
+
+           PERFORM 290-CHECK-RESTART
+
+           OPEN INPUT  INVENTORY-INPUT-FILE
+
+           IF RESTART-ACTIVE-WS
+               THEN
+                   OPEN EXTEND INVENTORY-OUTPUT-FILE
+                   OPEN EXTEND EXCEPTION-OUTPUT-FILE
+                   OPEN EXTEND GL-EXTRACT-FILE
+                   OPEN EXTEND REJECT-OUTPUT-FILE
+                   MOVE RESTART-ACCOUNT-WS       TO ACCOUNT-HOLD-WS
+                   MOVE RESTART-TOTAL-RECORDS-WS TO TOTAL-RECORDS-WS
+                   MOVE RESTART-TOTAL-DOLLARS-WS TO TOTAL-DOLLARS-WS
+                   MOVE RESTART-TOTAL-DEBIT-WS   TO TOTAL-DEBIT-WS
+                   MOVE RESTART-TOTAL-CREDIT-WS  TO TOTAL-CREDIT-WS
+                   MOVE RESTART-PAGE-NUMBER-WS   TO PAGE-NUMBER-WS
+                   MOVE RESTART-EXCEPTION-RECORDS-WS
+                                             TO EXCEPTION-RECORDS-WS
+                   MOVE RESTART-EXCEPTION-DOLLARS-WS
+                                             TO EXCEPTION-DOLLARS-WS
+                   MOVE RESTART-REJECT-RECORDS-WS TO REJECT-RECORDS-WS
+                   MOVE RESTART-REJECT-DOLLARS-WS TO REJECT-DOLLARS-WS
+                   MOVE RESTART-EXCEPTION-HEADER-SW
+                                             TO EXCEPTION-HEADER-SW
+                   MOVE RESTART-REJECT-HEADER-SW  TO REJECT-HEADER-SW
+                   MOVE RESTART-INFLIGHT-RECORDS-WS
+                                       TO RESTART-SKIP-REMAINING-WS
+               ELSE
+                   OPEN OUTPUT INVENTORY-OUTPUT-FILE
+                   OPEN OUTPUT EXCEPTION-OUTPUT-FILE
+                   OPEN OUTPUT GL-EXTRACT-FILE
+                   OPEN OUTPUT REJECT-OUTPUT-FILE
+      *****************************************************************
+      *CKPT8.DAT ITSELF MUST BE CREATED HERE TOO - IT IS NORMALLY ONLY
+      *CREATED BY 970-CLEAR-CHECKPOINT AT THE END OF A SUCCESSFUL RUN,
+      *SO ON A TRULY FIRST-EVER RUN (NO PRE-EXISTING CKPT8.DAT) THE
+      *OPEN EXTEND IN 960-WRITE-CHECKPOINT WOULD OTHERWISE FAIL AND
+      *LEAVE THIS RUN WITH NO CRASH PROTECTION AT ALL
+      *****************************************************************
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+           END-IF
+
+           PERFORM 270-LOAD-SUPPLIER-MASTER
+
+      ******************************************************************
+           MOVE FUNCTION CURRENT-DATE TO HOLD-DATE-WS
+
+           MOVE HOLD-MO-WS TO HEADER-MO-OUT
+           MOVE HOLD-DY-WS TO HEADER-DY-OUT
+           MOVE HOLD-YR-WS TO HEADER-YR-OUT
+           MOVE HOLD-HR-WS TO HEADER-HR-OUT
+           MOVE HOLD-MN-WS TO HEADER-MN-OUT
+           MOVE HOLD-SC-WS TO HEADER-SC-OUT
+      ******************************************************************
+
+      *****************************************************************
+      *EOF-INVENTORY-WS IS PART OF THE UNTIL TEST SO A RESTART WHOSE
+      *CHECKPOINTED ACCOUNT NEVER FINDS A QUALIFYING "NEXT ACCOUNT"
+      *RECORD (INPUT/CHECKPOINT OUT OF SYNC, OR NOTHING BUT TRAILING
+      *TYPE-1/OUT-OF-SEQUENCE RECORDS LEFT) STOPS AT END OF FILE
+      *INSTEAD OF LOOPING FOREVER. 100-MAINLINE'S PROCESS LOOP ALREADY
+      *EXITS IMMEDIATELY WHEN EOF-INVENTORY-WS IS 'YES', SO THIS FALLS
+      *STRAIGHT THROUGH TO 900-CLOSE WITH NO FURTHER ACTION NEEDED
+      *****************************************************************
+           PERFORM 250-READ-RECORD
+               UNTIL EOF-INVENTORY-WS = 'YES'
+                 OR (RECORD-TYPE = '2'
+                     AND ACCOUNT-NUMBER GREATER THAN ACCOUNT-HOLD-WS)
+
+           IF EOF-INVENTORY-WS = 'NO'
+               THEN
+                   MOVE ACCOUNT-NUMBER TO ACCOUNT-HOLD-WS
+                   PERFORM 500-HEADER
+           END-IF.
+
+       290-CHECK-RESTART.
+
+           MOVE SPACES TO CKPT-FILE-STATUS-WS
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CKPT-FILE-STATUS-WS = '00'
+               THEN
+                   PERFORM 295-READ-CHECKPOINT
+                       UNTIL CKPT-EOF-WS = 'YES'
+                   CLOSE CHECKPOINT-FILE
+                   IF RESTART-ACCOUNT-WS NOT = SPACES
+                       THEN MOVE 'YES' TO RESTART-SW
+                   END-IF
+           END-IF.
+
+       295-READ-CHECKPOINT.
+
+           READ CHECKPOINT-FILE
+           AT END MOVE 'YES' TO CKPT-EOF-WS
+           END-READ
+
+           IF CKPT-EOF-WS = 'NO'
+               THEN
+                   MOVE CK-ACCOUNT-NUMBER TO RESTART-ACCOUNT-WS
+                   MOVE CK-TOTAL-RECORDS  TO RESTART-TOTAL-RECORDS-WS
+                   MOVE CK-TOTAL-DOLLARS  TO RESTART-TOTAL-DOLLARS-WS
+                   MOVE CK-TOTAL-DEBIT    TO RESTART-TOTAL-DEBIT-WS
+                   MOVE CK-TOTAL-CREDIT   TO RESTART-TOTAL-CREDIT-WS
+                   MOVE CK-PAGE-NUMBER    TO RESTART-PAGE-NUMBER-WS
+                   MOVE CK-EXCEPTION-RECORDS
+                                     TO RESTART-EXCEPTION-RECORDS-WS
+                   MOVE CK-EXCEPTION-DOLLARS
+                                     TO RESTART-EXCEPTION-DOLLARS-WS
+                   MOVE CK-REJECT-RECORDS TO RESTART-REJECT-RECORDS-WS
+                   MOVE CK-REJECT-DOLLARS TO RESTART-REJECT-DOLLARS-WS
+                   MOVE CK-EXCEPTION-HEADER-SW
+                                          TO RESTART-EXCEPTION-HEADER-SW
+                   MOVE CK-REJECT-HEADER-SW
+                                          TO RESTART-REJECT-HEADER-SW
+                   MOVE CK-INFLIGHT-RECORDS
+                                          TO RESTART-INFLIGHT-RECORDS-WS
+           END-IF.
+
+       250-READ-RECORD.
+           READ INVENTORY-INPUT-FILE INTO INVENT-INPUT-RECORD
+           AT END MOVE 'YES' TO EOF-INVENTORY-WS
+           END-READ
+
+           IF EOF-INVENTORY-WS = 'NO' AND RECORD-TYPE = '1'
+               THEN PERFORM 260-CAPTURE-BATCH-HEADER
+           END-IF.
+
+       260-CAPTURE-BATCH-HEADER.
+
+           MOVE BH-BATCH-RECORD-COUNT   TO BATCH-HEADER-COUNT-WS
+           MOVE BH-BATCH-DOLLAR-TOTAL   TO BATCH-HEADER-DOLLARS-WS
+           MOVE 'YES'                   TO BATCH-HEADER-SW.
+
+       270-LOAD-SUPPLIER-MASTER.
+
+           OPEN INPUT SUPPLIER-MASTER-FILE
+
+           PERFORM 275-READ-SUPPLIER-MASTER
+               UNTIL EOF-SUPPLIER-WS = 'YES'
+
+           CLOSE SUPPLIER-MASTER-FILE.
+
+       275-READ-SUPPLIER-MASTER.
+
+           READ SUPPLIER-MASTER-FILE
+           AT END MOVE 'YES' TO EOF-SUPPLIER-WS
+           END-READ
+
+           IF EOF-SUPPLIER-WS = 'NO'
+               THEN PERFORM 280-ADD-SUPPLIER-ENTRY
+           END-IF.
+
+       280-ADD-SUPPLIER-ENTRY.
+
+      *****************************************************************
+      *SUPPLIER-TABLE-ENTRY IS FIXED AT 500 ROWS - ANY SUPPLIER MASTER
+      *RECORDS BEYOND THE 500TH ARE SKIPPED RATHER THAN OVERRUNNING
+      *THE TABLE
+      *****************************************************************
+           IF SUPPLIER-TABLE-COUNT-WS IS LESS THAN 500
+               THEN
+                   ADD 1 TO SUPPLIER-TABLE-COUNT-WS
+                   SET SUPPLIER-IDX-WS TO SUPPLIER-TABLE-COUNT-WS
+                   MOVE SM-SUPPLIER-NUMBER
+                                     TO SUP-TBL-NUMBER (SUPPLIER-IDX-WS)
+                   MOVE SM-SUPPLIER-NAME
+                                     TO SUP-TBL-NAME   (SUPPLIER-IDX-WS)
+           END-IF.
+
+       300-PROCESS.
+
+           IF RECORD-TYPE = '2'
+               THEN
+                   IF ACCOUNT-NUMBER IS GREATER THAN ACCOUNT-HOLD-WS
+                       THEN
+                           PERFORM 600-TOTAL
+                           MOVE ZERO TO INFLIGHT-RECORDS-WS
+                           MOVE ZERO TO RESTART-SKIP-REMAINING-WS
+                   END-IF
+
+                   IF RESTART-SKIP-REMAINING-WS IS GREATER THAN ZERO
+                       THEN
+                           SUBTRACT 1 FROM RESTART-SKIP-REMAINING-WS
+                           ADD 1 TO INFLIGHT-RECORDS-WS
+                       ELSE
+                           IF ACCOUNT-NUMBER EQUAL ACCOUNT-HOLD-WS
+                               THEN
+                                   PERFORM 340-VALIDATE-DETAIL
+                                   IF RECORD-VALID-WS
+                                       THEN PERFORM 350-PRINT
+                                       ELSE PERFORM 348-LOG-REJECT
+                                   END-IF
+                           END-IF
+
+                           IF ACCOUNT-NUMBER IS LESS THAN
+                                   ACCOUNT-HOLD-WS
+                               THEN PERFORM 330-LOG-EXCEPTION
+                           END-IF
+
+                           ADD 1 TO INFLIGHT-RECORDS-WS
+                           PERFORM 960-WRITE-CHECKPOINT
+                   END-IF
+           END-IF
+
+           PERFORM 250-READ-RECORD.
+
+       330-LOG-EXCEPTION.
+
+           IF NOT EXCEPTION-HEADER-WRITTEN-WS
+               THEN
+                   MOVE EXCEPTION-HEADER-LINE-SETUP TO EXCEPTION-LINE
+                   WRITE EXCEPTION-LINE AFTER 1
+                   MOVE SPACES TO EXCEPTION-LINE
+                   WRITE EXCEPTION-LINE AFTER 1
+                   MOVE EXCEPTION-COLUMN-LINE-SETUP TO EXCEPTION-LINE
+                   WRITE EXCEPTION-LINE AFTER 1
+                   MOVE 'YES' TO EXCEPTION-HEADER-SW
+           END-IF
+
+           MOVE ACCOUNT-NUMBER      TO EXC-ACCOUNT-OUT
+           MOVE ACCOUNT-HOLD-WS     TO EXC-ACCOUNT-HOLD-OUT
+           MOVE VOUCHER-NUMBER      TO EXC-VOUCHER-OUT
+           MOVE INVOICE-NUMBER      TO EXC-INVOICE-OUT
+
+           MOVE EXCEPTION-DETAIL-LINE-SETUP TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE AFTER 1
+
+      *****************************************************************
+      *AN OUT-OF-SEQUENCE RECORD IS STILL PART OF THE BATCH THE HEADER
+      *COVERS, SO IT IS COUNTED HERE FOR 950-BALANCE-CHECK. AMOUNT IS
+      *ONLY ADDED TO THE DOLLAR ACCUMULATOR WHEN IT IS NUMERIC - THIS
+      *RECORD NEVER PASSED THROUGH 340-VALIDATE-DETAIL
+      *****************************************************************
+           ADD 1 TO EXCEPTION-RECORDS-WS
+           IF AMOUNT IS NUMERIC
+               THEN ADD AMOUNT TO EXCEPTION-DOLLARS-WS
+           END-IF.
+
+      *****************************************************************
+      *VALIDATES FIELDS THAT FEED ARITHMETIC OR DATE COMPUTATIONS
+      *BEFORE A RECORD IS ALLOWED INTO 350-PRINT
+      *****************************************************************
+       340-VALIDATE-DETAIL.
+
+           MOVE 'YES'   TO RECORD-VALID-SW
+           MOVE SPACES  TO REJECT-REASON-WS
+
+           IF AMOUNT IS NOT NUMERIC
+               THEN
+                   MOVE 'NO' TO RECORD-VALID-SW
+                   MOVE 'AMOUNT NOT NUMERIC' TO REJECT-REASON-WS
+           END-IF
+
+           IF RECORD-VALID-WS AND DATE-IN IS NOT NUMERIC
+               THEN
+                   MOVE 'NO' TO RECORD-VALID-SW
+                   MOVE 'DATE NOT NUMERIC' TO REJECT-REASON-WS
+           END-IF.
+
+       348-LOG-REJECT.
+
+           IF NOT REJECT-HEADER-WRITTEN-WS
+               THEN
+                   MOVE REJECT-HEADER-LINE-SETUP TO REJECT-LINE
+                   WRITE REJECT-LINE AFTER 1
+                   MOVE SPACES TO REJECT-LINE
+                   WRITE REJECT-LINE AFTER 1
+                   MOVE REJECT-COLUMN-LINE-SETUP TO REJECT-LINE
+                   WRITE REJECT-LINE AFTER 1
+                   MOVE 'YES' TO REJECT-HEADER-SW
+           END-IF
+
+           MOVE RECORD-TYPE       TO REJ-RECORD-TYPE-OUT
+           MOVE ACCOUNT-NUMBER    TO REJ-ACCOUNT-OUT
+           MOVE VOUCHER-NUMBER    TO REJ-VOUCHER-OUT
+           MOVE REJECT-REASON-WS  TO REJ-REASON-OUT
+
+           MOVE REJECT-DETAIL-LINE-SETUP TO REJECT-LINE
+           WRITE REJECT-LINE AFTER 1
+
+      *****************************************************************
+      *A REJECTED RECORD IS STILL PART OF THE BATCH THE HEADER COVERS,
+      *SO IT IS COUNTED HERE FOR 950-BALANCE-CHECK. AMOUNT IS ONLY
+      *ADDED TO THE DOLLAR ACCUMULATOR WHEN IT IS NUMERIC - "AMOUNT
+      *NOT NUMERIC" IS ITSELF ONE OF THE POSSIBLE REJECT REASONS
+      *****************************************************************
+           ADD 1 TO REJECT-RECORDS-WS
+           IF AMOUNT IS NUMERIC
+               THEN ADD AMOUNT TO REJECT-DOLLARS-WS
+           END-IF.
+
+
+       350-PRINT.
+
+           IF STORE-HOLD-WS = SPACES
+               THEN MOVE STORE-NUMBER TO STORE-HOLD-WS
+           END-IF
+
+           IF STORE-NUMBER NOT = STORE-HOLD-WS
+               THEN
+                   PERFORM 640-STORE-TOTAL
+                   MOVE STORE-NUMBER TO STORE-HOLD-WS
+           END-IF
+
+           MOVE  RECORD-TYPE       TO  RECORD-TYPE-OUT
+           MOVE  DATE-IN           TO  DATE-OUT
+           MOVE  AMOUNT            TO  AMOUNT-OUT
+           MOVE  ACCOUNT-NUMBER    TO  ACCOUNT-NUM-OUT
+           MOVE  INVOICE-NUMBER    TO  INVOICE-NUM-OUT
+           MOVE  BATCH-NUMBER      TO  BATCH-NUM-OUT
+           MOVE  VOUCHER-NUMBER    TO  VOUCHER-NUM-OUT
+           MOVE  STORE-NUMBER      TO  STORE-NUM-OUT
+           MOVE  SUPPLIER-NUMBER   TO  SUPPLIER-NUM-OUT
+           MOVE  SUPPLIER-NAME     TO  SUPPLIER-NAME-OUT
+
+           PERFORM 360-AGE-BUCKET
+
+           ADD AMOUNT  TO TOTAL-DOLLARS-WS
+           ADD 1       TO TOTAL-RECORDS-WS
+
+           ADD AMOUNT  TO ACCUM-DOLS-WS
+           ADD 1       TO ACCUM-REC-WS
+
+           IF AMOUNT IS GREATER THAN OR EQUAL TO ZERO
+               THEN
+                   ADD AMOUNT TO ACCUM-DEBIT-WS
+                   ADD AMOUNT TO TOTAL-DEBIT-WS
+               ELSE
+                   ADD AMOUNT TO ACCUM-CREDIT-WS
+                   ADD AMOUNT TO TOTAL-CREDIT-WS
+           END-IF
+
+           ADD AMOUNT  TO STORE-ACCUM-DOLS-WS
+           ADD 1       TO STORE-ACCUM-REC-WS
+
+           MOVE INVENT-OUTPUT-RECORD TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 1
+
+           PERFORM 355-SUPPLIER-CHECK
+           IF SUPPLIER-FLAG-OUT NOT = SPACES
+               THEN
+                   WRITE PRINT-LINE FROM SUPPLIER-FLAG-LINE-SETUP
+                       AFTER 1
+                   ADD 1 TO PAGE-LINE-COUNT
+           END-IF
+
+           ADD 1 TO PAGE-LINE-COUNT
+           IF PAGE-LINE-COUNT >= 18
+               THEN
+                   MOVE 'YES' TO MID-ACCOUNT-SW
+                   PERFORM 500-HEADER
+           END-IF.
+
+       355-SUPPLIER-CHECK.
+
+           MOVE SPACES TO SUPPLIER-FLAG-OUT
+           MOVE 'NO'   TO SUPPLIER-CHECK-SW
+
+           SET SUPPLIER-IDX-WS TO 1
+           SEARCH SUPPLIER-TABLE-ENTRY
+               AT END MOVE 'NO' TO SUPPLIER-CHECK-SW
+               WHEN SUP-TBL-NUMBER (SUPPLIER-IDX-WS) = SUPPLIER-NUMBER
+                   MOVE 'YES' TO SUPPLIER-CHECK-SW
+           END-SEARCH
+
+           IF SUPPLIER-FOUND-WS
+               THEN
+                   IF SUP-TBL-NAME (SUPPLIER-IDX-WS) NOT = SUPPLIER-NAME
+                       THEN MOVE 'SUPPLIER NAME MISMATCH'
+                                TO SUPPLIER-FLAG-OUT
+                   END-IF
+               ELSE
+                   MOVE 'SUPPLIER NOT ON FILE' TO SUPPLIER-FLAG-OUT
+           END-IF.
+
+       360-AGE-BUCKET.
+
+      *****************************************************************
+      *340-VALIDATE-DETAIL HAS ALREADY REJECTED ANY RECORD WHOSE
+      *DATE-IN IS NOT NUMERIC BEFORE 350-PRINT CAN REACH THIS
+      *PARAGRAPH, SO DATE-IN IS TRUSTED TO BE NUMERIC HERE
+      *****************************************************************
+           MOVE SPACES TO AGE-BUCKET-OUT
+
+           MOVE DATE-IN (5:4)    TO DATE-IN-YMD-WS (1:4)
+           MOVE DATE-IN (1:2)    TO DATE-IN-YMD-WS (5:2)
+           MOVE DATE-IN (3:2)    TO DATE-IN-YMD-WS (7:2)
+           MOVE DATE-IN-YMD-WS   TO DATE-IN-NUM-WS
+
+           COMPUTE AGE-DAYS-WS =
+               FUNCTION INTEGER-OF-DATE (RUN-DATE-NUM-WS)
+               - FUNCTION INTEGER-OF-DATE (DATE-IN-NUM-WS)
+
+           IF AGE-DAYS-WS IS LESS THAN OR EQUAL TO 30
+               THEN MOVE 'CURRENT'   TO AGE-BUCKET-OUT
+               ELSE
+           IF AGE-DAYS-WS IS LESS THAN OR EQUAL TO 60
+               THEN MOVE '30 DAYS'   TO AGE-BUCKET-OUT
+               ELSE
+           IF AGE-DAYS-WS IS LESS THAN OR EQUAL TO 90
+               THEN MOVE '60 DAYS'   TO AGE-BUCKET-OUT
+               ELSE MOVE '90+ DAYS'  TO AGE-BUCKET-OUT
+           END-IF
+           END-IF
+           END-IF.
+
+       500-HEADER.
+
+           ADD 1 TO PAGE-NUMBER-WS
+           MOVE PAGE-NUMBER-WS TO PAGE-NUMBER-OUT
+
+           MOVE  REPORT-HEADER-LINE-SETUP    TO  PRINT-LINE
+           WRITE PRINT-LINE AFTER PAGE
+
+           IF MID-ACCOUNT-BREAK-WS
+               THEN
+                   MOVE ACCOUNT-HOLD-WS TO CONT-ACCOUNT-OUT
+                   MOVE ACCOUNT-CONTINUED-LINE-SETUP TO PRINT-LINE
+                   WRITE PRINT-LINE AFTER 2 LINES
+                   MOVE SPACES TO PRINT-LINE
+                   WRITE PRINT-LINE AFTER 1 LINE
+                   MOVE 'NO' TO MID-ACCOUNT-SW
+               ELSE
+                   MOVE  COLUMN-HEADER-LINE1-SETUP   TO  PRINT-LINE
+                   WRITE PRINT-LINE AFTER 2 LINES
+
+                   MOVE  COLUMN-HEADER-LINE2-SETUP   TO  PRINT-LINE
+                   WRITE PRINT-LINE AFTER 1 LINE
+           END-IF
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 3 LINES
+
+           MOVE 0 TO PAGE-LINE-COUNT.
+
+
+       600-TOTAL.
+
+           PERFORM 640-STORE-TOTAL
+           MOVE SPACES TO STORE-HOLD-WS
+
+           MOVE ACCUM-DOLS-WS  TO  ACCT-TOTAL-DOL-OUT
+           MOVE ACCUM-REC-WS   TO  ACCT-TOTAL-REC-OUT
+
+           MOVE ACCOUNT-HOLD-WS TO GL-ACCOUNT-NUMBER
+           MOVE ACCUM-DOLS-WS   TO GL-ACCOUNT-TOTAL-DOL
+           MOVE ACCUM-REC-WS    TO GL-ACCOUNT-TOTAL-REC
+           WRITE GL-EXTRACT-RECORD
+
+           MOVE ACCOUNT-HOLD-WS TO LAST-CLOSED-ACCOUNT-WS
+
+           MOVE ACCOUNT-NUMBER TO  ACCOUNT-HOLD-WS
+
+           MOVE ACCUM-DEBIT-WS  TO  ACCT-TOTAL-DEBIT-OUT
+           MOVE ACCUM-CREDIT-WS TO  ACCT-TOTAL-CREDIT-OUT
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 1
+           WRITE PRINT-LINE FROM ACCUM-DOLLARS-LINE-SETUP AFTER 1
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 1 LINE
+           WRITE PRINT-LINE FROM ACCUM-RECORDS-LINE-SETUP AFTER 1
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 1 LINE
+           WRITE PRINT-LINE FROM ACCUM-DEBIT-LINE-SETUP AFTER 1
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 1 LINE
+           WRITE PRINT-LINE FROM ACCUM-CREDIT-LINE-SETUP AFTER 1
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER 1
+
+
+           MOVE ZEROS TO ACCUM-DOLS-WS
+           MOVE ZEROS TO ACCUM-DEBIT-WS
+           MOVE ZEROS TO ACCUM-CREDIT-WS
+           MOVE ZEROS TO ACCUM-REC-WS
+
+
+
+           IF EOF-INVENTORY-WS = 'NO'
+               THEN PERFORM 500-HEADER
+           END-IF.
+
+       960-WRITE-CHECKPOINT.
+
+           MOVE LAST-CLOSED-ACCOUNT-WS TO CK-ACCOUNT-NUMBER
+           MOVE TOTAL-RECORDS-WS  TO CK-TOTAL-RECORDS
+           MOVE TOTAL-DOLLARS-WS  TO CK-TOTAL-DOLLARS
+           MOVE TOTAL-DEBIT-WS    TO CK-TOTAL-DEBIT
+           MOVE TOTAL-CREDIT-WS   TO CK-TOTAL-CREDIT
+           MOVE PAGE-NUMBER-WS    TO CK-PAGE-NUMBER
+           MOVE EXCEPTION-RECORDS-WS TO CK-EXCEPTION-RECORDS
+           MOVE EXCEPTION-DOLLARS-WS TO CK-EXCEPTION-DOLLARS
+           MOVE REJECT-RECORDS-WS TO CK-REJECT-RECORDS
+           MOVE REJECT-DOLLARS-WS TO CK-REJECT-DOLLARS
+           MOVE EXCEPTION-HEADER-SW  TO CK-EXCEPTION-HEADER-SW
+           MOVE REJECT-HEADER-SW     TO CK-REJECT-HEADER-SW
+           MOVE INFLIGHT-RECORDS-WS  TO CK-INFLIGHT-RECORDS
+
+           OPEN EXTEND CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       640-STORE-TOTAL.
+
+           MOVE STORE-ACCUM-DOLS-WS TO STORE-TOTAL-DOL-OUT
+           MOVE STORE-ACCUM-REC-WS  TO STORE-TOTAL-REC-OUT
+           MOVE STORE-HOLD-WS       TO STORE-TOTAL-STORE-OUT
+           MOVE STORE-HOLD-WS       TO STORE-TOTAL-STORE2-OUT
+
+           WRITE PRINT-LINE FROM STORE-ACCUM-DOLLARS-LINE-SETUP
+               AFTER 1
+           WRITE PRINT-LINE FROM STORE-ACCUM-RECORDS-LINE-SETUP
+               AFTER 1
+
+           ADD 2 TO PAGE-LINE-COUNT
+
+           MOVE ZEROS TO STORE-ACCUM-DOLS-WS
+           MOVE ZEROS TO STORE-ACCUM-REC-WS.
+
+       900-CLOSE.
+
+           PERFORM 600-TOTAL
+
+           ADD  1 TO PAGE-NUMBER-WS
+           MOVE PAGE-NUMBER-WS TO PAGE-NUMBER-OUT
+
+           MOVE  REPORT-HEADER-LINE-SETUP TO PRINT-LINE
+           WRITE PRINT-LINE AFTER PAGE
+
+           MOVE  TOTAL-RECORDS-WS  TO  TOTAL-RECORDS-OUT
+           MOVE  TOTAL-DOLLARS-WS  TO  TOTAL-DOLLARS-OUT
+           MOVE  TOTAL-DEBIT-WS    TO  TOTAL-DEBIT-OUT
+           MOVE  TOTAL-CREDIT-WS   TO  TOTAL-CREDIT-OUT
+
+           MOVE  TOTAL-RECORDS-LINE-SETUP  TO  PRINT-LINE
+           WRITE PRINT-LINE AFTER 3 LINES
+
+           MOVE  TOTAL-DOLLARS-LINE-SETUP  TO  PRINT-LINE
+           WRITE PRINT-LINE AFTER 1 LINE
+
+           MOVE  TOTAL-DEBIT-LINE-SETUP    TO  PRINT-LINE
+           WRITE PRINT-LINE AFTER 1 LINE
+
+           MOVE  TOTAL-CREDIT-LINE-SETUP   TO  PRINT-LINE
+           WRITE PRINT-LINE AFTER 1 LINE
+
+           IF BATCH-HEADER-FOUND-WS
+               THEN PERFORM 950-BALANCE-CHECK
+               ELSE
+                   MOVE  NO-BATCH-HEADER-LINE-SETUP  TO  PRINT-LINE
+                   WRITE PRINT-LINE AFTER 2 LINES
+           END-IF
+
+           PERFORM 970-CLEAR-CHECKPOINT
+
+           CLOSE INVENTORY-INPUT-FILE  INVENTORY-OUTPUT-FILE
+                 EXCEPTION-OUTPUT-FILE  GL-EXTRACT-FILE
+                 REJECT-OUTPUT-FILE.
+
+       970-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       950-BALANCE-CHECK.
+
+           MOVE BATCH-HEADER-COUNT-WS   TO BATCH-HEADER-COUNT-OUT
+           MOVE BATCH-HEADER-DOLLARS-WS TO BATCH-HEADER-DOLLARS-OUT
+
+           MOVE  BATCH-HEADER-COUNT-LINE-SETUP    TO  PRINT-LINE
+           WRITE PRINT-LINE AFTER 2 LINES
+
+           MOVE  BATCH-HEADER-DOLLARS-LINE-SETUP  TO  PRINT-LINE
+           WRITE PRINT-LINE AFTER 1 LINE
+
+      *****************************************************************
+      *THE BATCH HEADER'S COUNT/DOLLAR TOTAL WAS COMPUTED UPSTREAM
+      *OVER EVERY DETAIL RECORD IN THE FEED, INCLUDING ONES THIS RUN
+      *ROUTED TO THE EXCEPTION OR REJECT LISTINGS RATHER THAN
+      *350-PRINT, SO THOSE MUST BE ADDED BACK IN BEFORE COMPARING -
+      *OTHERWISE A ROUTINE OUT-OF-SEQUENCE OR VALIDATION EXCEPTION
+      *WOULD ALWAYS FALSELY REPORT OUT OF BALANCE
+      *****************************************************************
+           IF BATCH-HEADER-COUNT-WS NOT =
+                  TOTAL-RECORDS-WS + EXCEPTION-RECORDS-WS
+                                    + REJECT-RECORDS-WS
+              OR BATCH-HEADER-DOLLARS-WS NOT =
+                  TOTAL-DOLLARS-WS + EXCEPTION-DOLLARS-WS
+                                    + REJECT-DOLLARS-WS
+               THEN
+                   MOVE  OUT-OF-BALANCE-LINE-SETUP  TO  PRINT-LINE
+                   WRITE PRINT-LINE AFTER 2 LINES
+           END-IF.
